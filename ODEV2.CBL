@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    ODEV2
-       AUTHOR.        SINA EREN OZBAYRAM
+       PROGRAM-ID.    ODEV2.
+       AUTHOR.        SINA EREN OZBAYRAM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -8,6 +8,15 @@
                        FILE STATUS IS STATUS-OUTFILE.
            SELECT USERS-DATA   ASSIGN TO USERDATA
                        FILE STATUS IS STATUS-USERDATA.
+           SELECT REJECT-FILE ASSIGN TO REJLINE
+                       FILE STATUS IS STATUS-REJFILE.
+           SELECT CSV-FILE ASSIGN TO CSVLINE
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS STATUS-CSVFILE.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+                       FILE STATUS IS STATUS-CHKFILE.
+           SELECT PARAM-FILE ASSIGN TO PARMFILE
+                       FILE STATUS IS STATUS-PARMFILE.
        DATA DIVISION.
 
        FILE SECTION.
@@ -24,6 +33,12 @@
            05    CURRENT-DATE-O          PIC 9(8).
            05    FILLER                  PIC X(1) VALUE SPACE.
            05    LIVED-DAYS-O            PIC 9(5).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    AGE-YEARS-O             PIC 9(3).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    AGE-MONTHS-O            PIC 9(2).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    AGE-DAYS-O              PIC 9(2).
        FD  USERS-DATA RECORDING MODE F.
        01  USER-FIELDS.
            05    ORDER-I                 PIC 9(4).
@@ -31,6 +46,32 @@
            05    LAST-NAME-I             PIC X(15).
            05    BIRTH-DATE-I            PIC X(8).
            05    CURRENT-DATE-I          PIC X(8).
+           05    DATE-FORMAT-I           PIC X(1).
+              88 DATE-FMT-DDMMYYYY       VALUE "D".
+       FD  REJECT-FILE RECORDING MODE F.
+       01  REJECT-REC.
+           05    RJ-ORDER-O              PIC 9(4).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    RJ-FIRST-NAME-O         PIC X(15).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    RJ-LAST-NAME-O          PIC X(15).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    RJ-BIRTH-DATE-O         PIC X(8).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    RJ-CURRENT-DATE-O       PIC X(8).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    RJ-DATE-FORMAT-O        PIC X(1).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    RJ-REASON-O             PIC X(30).
+       FD  CSV-FILE.
+       01  CSV-REC                       PIC X(100).
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05    CK-READ-CNT             PIC 9(11).
+       FD  PARAM-FILE RECORDING MODE F.
+       01  PARAM-REC.
+           05    PM-MIN-YEAR             PIC 9(4).
+           05    PM-MAX-AGE              PIC 9(3).
        WORKING-STORAGE SECTION.
        01  HEADER.
            05 FILLER                     PIC X(4)  VALUE "ORD.".
@@ -44,17 +85,51 @@
            05 FILLER                     PIC X(8)  VALUE "TODAY".
            05 FILLER                     PIC X(1)  VALUE SPACE.
            05 FILLER                     PIC X(5)  VALUE "LIVED".
-       01  ERR.
-           05 FILLER                     PIC X(4)  VALUE "----".
            05 FILLER                     PIC X(1)  VALUE SPACE.
-           05 FILLER                     PIC X(31)
-                             VALUE "ERROR. INVALID INPUT CHK SYSOUT".
+           05 FILLER                     PIC X(3)  VALUE "YRS".
            05 FILLER                     PIC X(1)  VALUE SPACE.
-           05 FILLER                     PIC X(8)  VALUE "--------".
+           05 FILLER                     PIC X(2)  VALUE "MO".
            05 FILLER                     PIC X(1)  VALUE SPACE.
-           05 FILLER                     PIC X(8)  VALUE "--------".
+           05 FILLER                     PIC X(2)  VALUE "DA".
+       01  REJECT-HEADER.
+           05 FILLER                     PIC X(4)  VALUE "ORD.".
+           05 FILLER                     PIC X(1)  VALUE SPACE.
+           05 FILLER                     PIC X(15) VALUE "FIRST NAME".
+           05 FILLER                     PIC X(1)  VALUE SPACE.
+           05 FILLER                     PIC X(15) VALUE "LAST NAME".
+           05 FILLER                     PIC X(1)  VALUE SPACE.
+           05 FILLER                     PIC X(8)  VALUE "BIRTHDAY".
            05 FILLER                     PIC X(1)  VALUE SPACE.
-           05 FILLER                     PIC X(5)  VALUE "-----".
+           05 FILLER                     PIC X(8)  VALUE "TODAY".
+           05 FILLER                     PIC X(1)  VALUE SPACE.
+           05 FILLER                     PIC X(1)  VALUE "F".
+           05 FILLER                     PIC X(1)  VALUE SPACE.
+           05 FILLER                     PIC X(30) VALUE "REASON".
+       01  TRAILER-REC.
+           05 FILLER                     PIC X(6)  VALUE "TOTAL:".
+           05 TR-READ-CNT                PIC 9(11).
+           05 FILLER                     PIC X(1)  VALUE SPACE.
+           05 FILLER                     PIC X(4)  VALUE "REJ:".
+           05 TR-REJECT-CNT              PIC 9(7).
+           05 FILLER                     PIC X(1)  VALUE SPACE.
+           05 FILLER                     PIC X(4)  VALUE "SUM:".
+           05 TR-SUM-DAYS                PIC 9(10).
+           05 FILLER                     PIC X(1)  VALUE SPACE.
+           05 FILLER                     PIC X(4)  VALUE "AVG:".
+           05 TR-AVG-DAYS                PIC 9(7).
+           05 FILLER                     PIC X(14) VALUE SPACES.
+       01  AGE-SUMMARY-TITLE              PIC X(70) VALUE
+           "AGE BRACKET SUMMARY".
+       01  AGE-SUMMARY-LINE.
+           05 AS-LABEL                    PIC X(12).
+           05 AS-COUNT                    PIC ZZZZZZ9.
+           05 FILLER                      PIC X(51) VALUE SPACES.
+       01  WS-CSV-FIELDS.
+           05  WS-CSV-ORDER              PIC ZZZ9.
+           05  WS-CSV-LIVED-DAYS         PIC ZZZZ9.
+           05  WS-CSV-AGE-YEARS          PIC ZZ9.
+           05  WS-CSV-AGE-MONTHS         PIC Z9.
+           05  WS-CSV-AGE-DAYS           PIC Z9.
        01  WS-PARSED-YEARS.
            05  WS-CURRENT-DATE           PIC 9(8).
            05  WS-E-CURRENT-DATE.
@@ -64,8 +139,8 @@
            05  WS-BIRTH-DATE             PIC 9(8).
            05  WS-EBIRTH-DATE.
                07 WS-BIRTH-YEAR          PIC 9(4).
-               07 WS-CURRENT-MTH         PIC 9(2).
-               07 WS-CURRENT-DAY         PIC 9(2).
+               07 WS-BIRTH-MTH           PIC 9(2).
+               07 WS-BIRTH-DAY           PIC 9(2).
            05 WS-PARAMS.
                06 WS-PARAM-DATE          PIC X(8).
                06 WS-E-PARAM-DATE.
@@ -76,29 +151,126 @@
                        88 THURTY                  VALUE 4 6 9 11.
                    07 WS-PARAM-DAY       PIC 9(2).
        01  WS-DAYS-LIVED                 PIC 9(5).
+       01  WS-BIRTH-DATE-INT             PIC 9(8).
+       01  WS-CURRENT-DATE-INT           PIC 9(8).
+       01  WS-AGE-WORK.
+           05  WS-AGE-YEARS              PIC 9(3).
+           05  WS-AGE-MONTHS             PIC 9(2).
+           05  WS-AGE-DAYS               PIC 9(2).
+           05  WS-AGE-TMP-YEAR           PIC 9(4).
+           05  WS-AGE-TMP-YEAR2          PIC 9(4).
+           05  WS-AGE-TMP-MTH            PIC 9(2).
+           05  WS-AGE-INT                PIC 9(8).
+           05  WS-PRIOR-MONTH-DATE.
+               07 FILLER                 PIC 9(6).
+               07 WS-PRIOR-MONTH-DAY     PIC 9(2).
+           05  WS-AGE-BIRTH-DAY-CLAMPED  PIC 9(2).
        01  WS-LEAP-YEAR.
            05  WS-RULE1                  PIC 9(1).
            05  WS-RULE2                  PIC 9(2).
            05  WS-RULE3                  PIC 9(3).
        01  WS-TMP                        PIC 9(8).
+       01  WS-ORDER-IDX                  PIC 9(5).
+       01  WS-ORDER-SEEN-TABLE.
+           05  WS-ORDER-SEEN             PIC 9(1) VALUE 0
+                                          OCCURS 10000 TIMES.
        01  WS-FLAGS.
            05 STATUS-OUTFILE             PIC 99.
               88 OUTFILE-SUCC            VALUE 00 97.
            05 STATUS-USERDATA            PIC 99.
               88 USERDATA-SUCC           VALUE 00 97.
               88 ST-EOF                  VALUE 10.
+           05 STATUS-REJFILE             PIC 99.
+              88 REJFILE-SUCC            VALUE 00 97.
+           05 STATUS-CSVFILE             PIC 99.
+              88 CSVFILE-SUCC            VALUE 00 97.
+           05 STATUS-CHKFILE             PIC 99.
+              88 CHKFILE-SUCC            VALUE 00 97.
+              88 CHKFILE-EOF             VALUE 10.
+           05 STATUS-PARMFILE            PIC 99.
+              88 PARMFILE-SUCC           VALUE 00 97.
            05 WS-VALID-ORDER             PIC 9(1) VALUE 1.
+       01  WS-REJECT-REASON              PIC X(30) VALUE SPACES.
        01  READ-CNT                      PIC 9(11) VALUE 0.
+       01  WS-VALID-CNT                  PIC 9(9)  VALUE 0.
+       01  WS-REJECT-CNT                 PIC 9(7)  VALUE 0.
+       01  WS-SUM-DAYS                   PIC 9(10) VALUE 0.
+       01  WS-AVG-DAYS                   PIC 9(7)  VALUE 0.
+       01  WS-CHECKPOINT-CNT             PIC 9(11) VALUE 0.
+       01  WS-SKIP-CNT                   PIC 9(11) VALUE 0.
+       01  WS-RESTART-SWITCH             PIC X(1)  VALUE "N".
+           88 RESTART-YES                VALUE "Y".
+       01  WS-CONTROL-LIMITS.
+           05  WS-MIN-YEAR               PIC 9(4)  VALUE 1601.
+           05  WS-MAX-AGE                PIC 9(3)  VALUE 270.
+       01  WS-ORIG-DATES.
+           05  WS-ORIG-BIRTH-DATE-I      PIC X(8).
+           05  WS-ORIG-CURRENT-DATE-I    PIC X(8).
+       01  WS-DATE-REORDER.
+           05  WS-RO-IN                  PIC X(8).
+           05  WS-RO-IN-R REDEFINES WS-RO-IN.
+               07 WS-RO-DD               PIC 9(2).
+               07 WS-RO-MM               PIC 9(2).
+               07 WS-RO-YYYY             PIC 9(4).
+           05  WS-RO-OUT                 PIC X(8).
+           05  WS-RO-OUT-R REDEFINES WS-RO-OUT.
+               07 WS-RO-OUT-YYYY         PIC 9(4).
+               07 WS-RO-OUT-MM           PIC 9(2).
+               07 WS-RO-OUT-DD           PIC 9(2).
+       01  WS-AGE-BRACKETS.
+           05  WS-BRACKET-UNDER-18       PIC 9(7)  VALUE 0.
+           05  WS-BRACKET-18-35          PIC 9(7)  VALUE 0.
+           05  WS-BRACKET-36-60          PIC 9(7)  VALUE 0.
+           05  WS-BRACKET-61-PLUS        PIC 9(7)  VALUE 0.
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM 0050-CHECK-RESTART.
+           PERFORM 0070-READ-PARAMETERS.
            PERFORM 0100-OPEN-FILES.
            PERFORM 0110-FILE-CONTROL.
            PERFORM 0200-PROCESS-FILE.
            PERFORM 0800-CLOSE-FILES.
            PERFORM 0999-EXIT.
+       0050-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKFILE-SUCC
+               PERFORM 0060-READ-CHECKPOINT-RECORD
+                   UNTIL CHKFILE-EOF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       0060-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE "Y" TO WS-RESTART-SWITCH
+                   MOVE CK-READ-CNT TO WS-CHECKPOINT-CNT
+           END-READ.
+       0070-READ-PARAMETERS.
+           OPEN INPUT PARAM-FILE.
+           IF PARMFILE-SUCC
+               READ PARAM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PM-MIN-YEAR TO WS-MIN-YEAR
+                       MOVE PM-MAX-AGE  TO WS-MAX-AGE
+               END-READ
+               CLOSE PARAM-FILE
+           END-IF.
        0100-OPEN-FILES.
            OPEN INPUT  USERS-DATA.
-           OPEN OUTPUT OUT-FILE.
+           IF RESTART-YES
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND CSV-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
        0110-FILE-CONTROL.
            IF NOT USERDATA-SUCC
               DISPLAY "Userdata file not found. Exiting..."
@@ -108,8 +280,30 @@
               DISPLAY "Output file not found. Exiting..."
               STOP RUN
            END-IF.
+           IF NOT REJFILE-SUCC
+              DISPLAY "Reject file not found. Exiting..."
+              STOP RUN
+           END-IF.
+           IF NOT CSVFILE-SUCC
+              DISPLAY "CSV file not found. Exiting..."
+              STOP RUN
+           END-IF.
+           IF NOT CHKFILE-SUCC
+              DISPLAY "Checkpoint file not found. Exiting..."
+              STOP RUN
+           END-IF.
        0200-PROCESS-FILE.
-           PERFORM 0210-HEADER-PRINT.
+           IF RESTART-YES
+               DISPLAY "Restarting - skipping " WS-CHECKPOINT-CNT
+                       " previously processed records."
+               MOVE WS-CHECKPOINT-CNT TO WS-SKIP-CNT
+               PERFORM 0250-READ-RECORD
+                   UNTIL READ-CNT >= WS-SKIP-CNT OR ST-EOF
+           ELSE
+               PERFORM 0210-HEADER-PRINT
+               PERFORM 0220-REJECT-HEADER-PRINT
+               PERFORM 0230-CSV-HEADER-PRINT
+           END-IF.
            PERFORM 0250-READ-RECORD
            PERFORM UNTIL ST-EOF
                IF WS-VALID-ORDER = 1
@@ -118,24 +312,85 @@
                    PERFORM 0400-WRITE-RECORD
                PERFORM 0250-READ-RECORD
            END-PERFORM.
+           PERFORM 0500-TRAILER-PRINT.
+           PERFORM 0510-AGE-SUMMARY-PRINT.
        0210-HEADER-PRINT.
            MOVE HEADER TO OUT-REC.
            WRITE OUT-REC.
            MOVE SPACES TO OUT-REC.
            WRITE OUT-REC.
+       0220-REJECT-HEADER-PRINT.
+           MOVE REJECT-HEADER TO REJECT-REC.
+           WRITE REJECT-REC.
+           MOVE SPACES TO REJECT-REC.
+           WRITE REJECT-REC.
+       0230-CSV-HEADER-PRINT.
+           MOVE SPACES TO CSV-REC.
+           STRING
+               "ORDER,FIRST_NAME,LAST_NAME,BIRTH_DATE,"
+                                                   DELIMITED BY SIZE
+               "CURRENT_DATE,LIVED_DAYS,AGE_YEARS,"
+                                                   DELIMITED BY SIZE
+               "AGE_MONTHS,AGE_DAYS"               DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
        0250-READ-RECORD.
            READ USERS-DATA
-           MOVE BIRTH-DATE-I TO WS-PARAM-DATE.
-           ADD 1 TO READ-CNT
-           PERFORM 0260-INPUT-VALIDATOR.
-           IF WS-VALID-ORDER = 1
-               MOVE CURRENT-DATE-I TO WS-PARAM-DATE
-               PERFORM 0260-INPUT-VALIDATOR
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 1      TO WS-VALID-ORDER
+                   MOVE SPACES TO WS-REJECT-REASON
+                   MOVE BIRTH-DATE-I   TO WS-ORIG-BIRTH-DATE-I
+                   MOVE CURRENT-DATE-I TO WS-ORIG-CURRENT-DATE-I
+                   PERFORM 0255-REORDER-DATE-FORMAT
+                   MOVE BIRTH-DATE-I TO WS-PARAM-DATE
+                   ADD 1 TO READ-CNT
+                   PERFORM 0260-INPUT-VALIDATOR
+                   IF WS-VALID-ORDER = 1
+                       IF CURRENT-DATE-I = SPACES
+                           OR CURRENT-DATE-I = ZEROS
+                           MOVE FUNCTION CURRENT-DATE(1:8)
+                               TO CURRENT-DATE-I
+                       END-IF
+                       MOVE CURRENT-DATE-I TO WS-PARAM-DATE
+                       PERFORM 0260-INPUT-VALIDATOR
+                   END-IF
+                   IF WS-VALID-ORDER = 1
+                       PERFORM 0295-DUPLICATE-VALIDATOR
+                   END-IF
+           END-READ.
+       0255-REORDER-DATE-FORMAT.
+           IF DATE-FMT-DDMMYYYY
+               IF BIRTH-DATE-I NOT = SPACES
+                   AND BIRTH-DATE-I IS NUMERIC
+                   MOVE BIRTH-DATE-I TO WS-RO-IN
+                   MOVE WS-RO-DD     TO WS-RO-OUT-DD
+                   MOVE WS-RO-MM     TO WS-RO-OUT-MM
+                   MOVE WS-RO-YYYY   TO WS-RO-OUT-YYYY
+                   MOVE WS-RO-OUT    TO BIRTH-DATE-I
+               END-IF
+               IF CURRENT-DATE-I NOT = SPACES
+                   AND CURRENT-DATE-I NOT = ZEROS
+                   AND CURRENT-DATE-I IS NUMERIC
+                   MOVE CURRENT-DATE-I TO WS-RO-IN
+                   MOVE WS-RO-DD       TO WS-RO-OUT-DD
+                   MOVE WS-RO-MM       TO WS-RO-OUT-MM
+                   MOVE WS-RO-YYYY     TO WS-RO-OUT-YYYY
+                   MOVE WS-RO-OUT      TO CURRENT-DATE-I
+               END-IF
            END-IF.
+       0265-WRITE-CHECKPOINT.
+           MOVE READ-CNT TO CK-READ-CNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
        0260-INPUT-VALIDATOR.
            IF WS-PARAM-DATE  NOT NUMERIC
                DISPLAY WS-PARAM-DATE ": Invalid date for order "
                ORDER-I " in line " READ-CNT  " ."
+               MOVE "INVALID DATE" TO WS-REJECT-REASON
                MOVE 0 TO WS-VALID-ORDER
                EXIT
            ELSE
@@ -149,9 +404,10 @@
                END-IF
            END-IF.
        0270-YEAR-VALIDATOR.
-           IF (WS-PARAM-YEAR < 1601)
+           IF (WS-PARAM-YEAR < WS-MIN-YEAR)
                DISPLAY WS-PARAM-YEAR ": Invalid year for order "
                ORDER-I " in line " READ-CNT  " ."
+               MOVE "INVALID YEAR" TO WS-REJECT-REASON
                MOVE 0 TO WS-VALID-ORDER
                EXIT
            END-IF.
@@ -159,6 +415,7 @@
            IF (WS-PARAM-MTH < 1 OR WS-PARAM-MTH > 12)
                DISPLAY WS-PARAM-MTH ": Invalid month for order "
                ORDER-I " in line " READ-CNT  " ."
+               MOVE "INVALID MONTH" TO WS-REJECT-REASON
                MOVE 0 TO WS-VALID-ORDER
                EXIT
            END-IF.
@@ -167,6 +424,7 @@
                 IF (WS-PARAM-DAY < 1 OR WS-PARAM-DAY > 31)
                      DISPLAY WS-PARAM-DAY ": Invalid day for order "
                              ORDER-I " in line " READ-CNT  " ."
+                     MOVE "INVALID DAY" TO WS-REJECT-REASON
                      MOVE 0 TO WS-VALID-ORDER
                      EXIT
                 END-IF
@@ -181,6 +439,7 @@
                    IF (WS-PARAM-DAY < 1 OR WS-PARAM-DAY > 29)
                        DISPLAY WS-PARAM-DAY ": Invalid day for order "
                                ORDER-I " in line " READ-CNT  " ."
+                     MOVE "INVALID DAY" TO WS-REJECT-REASON
                      MOVE 0 TO WS-VALID-ORDER
                      EXIT
                    END-IF
@@ -188,6 +447,7 @@
                    IF (WS-PARAM-DAY < 1 OR WS-PARAM-DAY > 28)
                        DISPLAY WS-PARAM-DAY ": Invalid day for order "
                                ORDER-I " in line " READ-CNT  " ."
+                     MOVE "INVALID DAY" TO WS-REJECT-REASON
                      MOVE 0 TO WS-VALID-ORDER
                      EXIT
                    END-IF
@@ -196,37 +456,88 @@
                IF (WS-PARAM-DAY < 1 OR WS-PARAM-DAY > 30)
                    DISPLAY WS-PARAM-DAY ": Invalid day for order "
                            ORDER-I " in line " READ-CNT  " ."
+                     MOVE "INVALID DAY" TO WS-REJECT-REASON
                      MOVE 0 TO WS-VALID-ORDER
                      EXIT
                END-IF
            END-IF.
+       0295-DUPLICATE-VALIDATOR.
+           COMPUTE WS-ORDER-IDX = ORDER-I + 1.
+           IF WS-ORDER-SEEN (WS-ORDER-IDX) = 1
+               DISPLAY ORDER-I ": Duplicate order in line "
+                       READ-CNT  " ."
+               MOVE "DUPLICATE ORDER" TO WS-REJECT-REASON
+               MOVE 0 TO WS-VALID-ORDER
+               EXIT
+           ELSE
+               MOVE 1 TO WS-ORDER-SEEN (WS-ORDER-IDX)
+           END-IF.
        0300-CALCULATE-DAYS.
            MOVE BIRTH-DATE-I TO WS-BIRTH-DATE.
-           COMPUTE WS-BIRTH-DATE =
-           FUNCTION INTEGER-OF-DATE(WS-BIRTH-DATE).
            MOVE CURRENT-DATE-I TO WS-CURRENT-DATE.
-           COMPUTE WS-CURRENT-DATE  =
-           FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE).
            MOVE WS-CURRENT-DATE TO WS-E-CURRENT-DATE.
            MOVE WS-BIRTH-DATE TO WS-EBIRTH-DATE.
-           IF (WS-CURRENT-YEAR - WS-BIRTH-YEAR > 270)
+           IF (WS-CURRENT-YEAR - WS-BIRTH-YEAR > WS-MAX-AGE)
                DISPLAY WS-CURRENT-YEAR " " WS-BIRTH-YEAR
                        ": Invalid age for order " ORDER-I
                        " in line " READ-CNT  " ."
+               MOVE "INVALID AGE" TO WS-REJECT-REASON
                MOVE 0 TO WS-VALID-ORDER
                EXIT
            END-IF.
            IF (WS-EBIRTH-DATE > WS-E-CURRENT-DATE)
                DISPLAY WS-DAYS-LIVED ": Invalid dates for order "
                        ORDER-I " in line " READ-CNT  " ."
+               MOVE "INVALID DATE ORDER" TO WS-REJECT-REASON
                MOVE 0 TO WS-VALID-ORDER
                EXIT
            ELSE
-              COMPUTE WS-DAYS-LIVED = WS-CURRENT-DATE - WS-BIRTH-DATE
+              COMPUTE WS-BIRTH-DATE-INT =
+                  FUNCTION INTEGER-OF-DATE(WS-BIRTH-DATE)
+              COMPUTE WS-CURRENT-DATE-INT =
+                  FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+              COMPUTE WS-DAYS-LIVED =
+                  WS-CURRENT-DATE-INT - WS-BIRTH-DATE-INT
+              PERFORM 0310-CALCULATE-AGE-BREAKDOWN
+           END-IF.
+       0310-CALCULATE-AGE-BREAKDOWN.
+           IF WS-CURRENT-DAY NOT < WS-BIRTH-DAY
+               COMPUTE WS-AGE-DAYS = WS-CURRENT-DAY - WS-BIRTH-DAY
+               MOVE WS-CURRENT-MTH  TO WS-AGE-TMP-MTH
+               MOVE WS-CURRENT-YEAR TO WS-AGE-TMP-YEAR
+           ELSE
+               IF WS-CURRENT-MTH = 1
+                   MOVE 12 TO WS-AGE-TMP-MTH
+                   COMPUTE WS-AGE-TMP-YEAR = WS-CURRENT-YEAR - 1
+               ELSE
+                   COMPUTE WS-AGE-TMP-MTH = WS-CURRENT-MTH - 1
+                   MOVE WS-CURRENT-YEAR TO WS-AGE-TMP-YEAR
+               END-IF
+               COMPUTE WS-AGE-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-YEAR * 10000 +
+                       WS-CURRENT-MTH * 100 + 1) - 1
+               MOVE FUNCTION DATE-OF-INTEGER(WS-AGE-INT)
+                   TO WS-PRIOR-MONTH-DATE
+               IF WS-BIRTH-DAY > WS-PRIOR-MONTH-DAY
+                   MOVE WS-PRIOR-MONTH-DAY TO WS-AGE-BIRTH-DAY-CLAMPED
+               ELSE
+                   MOVE WS-BIRTH-DAY TO WS-AGE-BIRTH-DAY-CLAMPED
+               END-IF
+               COMPUTE WS-AGE-DAYS = WS-CURRENT-DAY +
+                   WS-PRIOR-MONTH-DAY - WS-AGE-BIRTH-DAY-CLAMPED
+           END-IF.
+           IF WS-AGE-TMP-MTH NOT < WS-BIRTH-MTH
+               COMPUTE WS-AGE-MONTHS = WS-AGE-TMP-MTH - WS-BIRTH-MTH
+               MOVE WS-AGE-TMP-YEAR TO WS-AGE-TMP-YEAR2
+           ELSE
+               COMPUTE WS-AGE-MONTHS =
+                   WS-AGE-TMP-MTH + 12 - WS-BIRTH-MTH
+               COMPUTE WS-AGE-TMP-YEAR2 = WS-AGE-TMP-YEAR - 1
            END-IF.
+           COMPUTE WS-AGE-YEARS = WS-AGE-TMP-YEAR2 - WS-BIRTH-YEAR.
        0400-WRITE-RECORD.
-           INITIALIZE OUT-REC
            IF WS-VALID-ORDER = 1
+               INITIALIZE OUT-REC
                MOVE SPACES  TO OUT-REC
                MOVE ORDER-I TO ORDER-O
                MOVE FIRST-NAME-I TO FIRST-NAME-O
@@ -234,13 +545,109 @@
                MOVE BIRTH-DATE-I TO BIRTH-DATE-O
                MOVE CURRENT-DATE-I TO CURRENT-DATE-O
                MOVE WS-DAYS-LIVED  TO LIVED-DAYS-O
+               MOVE WS-AGE-YEARS   TO AGE-YEARS-O
+               MOVE WS-AGE-MONTHS  TO AGE-MONTHS-O
+               MOVE WS-AGE-DAYS    TO AGE-DAYS-O
+               WRITE OUT-REC
+               ADD 1 TO WS-VALID-CNT
+               ADD WS-DAYS-LIVED TO WS-SUM-DAYS
+               PERFORM 0420-WRITE-CSV-RECORD
+               PERFORM 0430-TALLY-AGE-BRACKET
            ELSE
-               MOVE ERR TO OUT-REC
+               PERFORM 0410-WRITE-REJECT
                MOVE 1 TO WS-VALID-ORDER
            END-IF.
+           PERFORM 0265-WRITE-CHECKPOINT.
+       0410-WRITE-REJECT.
+           INITIALIZE REJECT-REC
+           MOVE SPACES TO REJECT-REC
+           MOVE ORDER-I TO RJ-ORDER-O
+           MOVE FIRST-NAME-I TO RJ-FIRST-NAME-O
+           MOVE LAST-NAME-I TO RJ-LAST-NAME-O
+           MOVE WS-ORIG-BIRTH-DATE-I TO RJ-BIRTH-DATE-O
+           MOVE WS-ORIG-CURRENT-DATE-I TO RJ-CURRENT-DATE-O
+           MOVE DATE-FORMAT-I TO RJ-DATE-FORMAT-O
+           MOVE WS-REJECT-REASON TO RJ-REASON-O
+           WRITE REJECT-REC.
+           ADD 1 TO WS-REJECT-CNT.
+       0420-WRITE-CSV-RECORD.
+           MOVE ORDER-I       TO WS-CSV-ORDER
+           MOVE WS-DAYS-LIVED TO WS-CSV-LIVED-DAYS
+           MOVE WS-AGE-YEARS  TO WS-CSV-AGE-YEARS
+           MOVE WS-AGE-MONTHS TO WS-CSV-AGE-MONTHS
+           MOVE WS-AGE-DAYS   TO WS-CSV-AGE-DAYS
+           MOVE SPACES TO CSV-REC
+           STRING
+               FUNCTION TRIM(WS-CSV-ORDER)        DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(FIRST-NAME-I)        DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(LAST-NAME-I)         DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               BIRTH-DATE-I                       DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               CURRENT-DATE-I                     DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-LIVED-DAYS)   DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-AGE-YEARS)    DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-AGE-MONTHS)   DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-AGE-DAYS)     DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+       0430-TALLY-AGE-BRACKET.
+           IF WS-AGE-YEARS < 18
+               ADD 1 TO WS-BRACKET-UNDER-18
+           ELSE IF WS-AGE-YEARS <= 35
+               ADD 1 TO WS-BRACKET-18-35
+           ELSE IF WS-AGE-YEARS <= 60
+               ADD 1 TO WS-BRACKET-36-60
+           ELSE
+               ADD 1 TO WS-BRACKET-61-PLUS
+           END-IF.
+       0500-TRAILER-PRINT.
+           IF WS-VALID-CNT > 0
+               COMPUTE WS-AVG-DAYS ROUNDED =
+                   WS-SUM-DAYS / WS-VALID-CNT
+           ELSE
+               MOVE 0 TO WS-AVG-DAYS
+           END-IF.
+           MOVE READ-CNT      TO TR-READ-CNT
+           MOVE WS-REJECT-CNT TO TR-REJECT-CNT
+           MOVE WS-SUM-DAYS   TO TR-SUM-DAYS
+           MOVE WS-AVG-DAYS   TO TR-AVG-DAYS
+           MOVE TRAILER-REC TO OUT-REC.
+           WRITE OUT-REC.
+       0510-AGE-SUMMARY-PRINT.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE AGE-SUMMARY-TITLE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE "UNDER 18"        TO AS-LABEL.
+           MOVE WS-BRACKET-UNDER-18 TO AS-COUNT.
+           MOVE AGE-SUMMARY-LINE  TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE "18-35"           TO AS-LABEL.
+           MOVE WS-BRACKET-18-35  TO AS-COUNT.
+           MOVE AGE-SUMMARY-LINE  TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE "36-60"           TO AS-LABEL.
+           MOVE WS-BRACKET-36-60  TO AS-COUNT.
+           MOVE AGE-SUMMARY-LINE  TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE "61 AND OVER"     TO AS-LABEL.
+           MOVE WS-BRACKET-61-PLUS TO AS-COUNT.
+           MOVE AGE-SUMMARY-LINE  TO OUT-REC.
            WRITE OUT-REC.
        0800-CLOSE-FILES.
            CLOSE USERS-DATA.
            CLOSE OUT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE CSV-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
        0999-EXIT.
            STOP RUN.
